@@ -0,0 +1,7 @@
+      *> WSOLDREC.cpy
+      *> Pre-widening record layout: WS-NUMBER still PIC 9(5). Read by
+      *> WSNWIDEN.cob when migrating to the PIC 9(9) layout in
+      *> WSNEWREC.cpy.
+01  WS-OLD-RECORD.
+    05  WS-OLD-KEY PIC 9(5).
+    05  WS-OLD-NUMBER PIC 9(5).
