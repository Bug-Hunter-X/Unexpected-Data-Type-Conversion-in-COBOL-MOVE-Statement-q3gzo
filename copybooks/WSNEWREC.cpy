@@ -0,0 +1,6 @@
+      *> WSNEWREC.cpy
+      *> Post-widening record layout: WS-NUMBER expanded from PIC 9(5)
+      *> to PIC 9(9) so it no longer sits at the VALUE 99999 ceiling.
+01  WS-NEW-RECORD.
+    05  WS-NEW-KEY PIC 9(5).
+    05  WS-NEW-NUMBER PIC 9(9).
