@@ -0,0 +1,17 @@
+      *> WSAUDIT.cpy
+      *> One audit-trail entry for a WS-NUMBER / WS-NUMBER-X /
+      *> WS-NUMBER-Y round trip: what went in, what the alphanumeric
+      *> stage held, what came back out, whether it was clean, which
+      *> program drove it, and when. Written by WSNAUDIT.cob.
+      *> ORIGINAL and FINAL are declared signed so the same audit
+      *> routine serves both WSNCONV (unsigned) and WSNCONVS (signed)
+      *> callers - an unsigned DISPLAY digit is byte-identical to its
+      *> signed positive overpunch, so reading it through a PIC S9(5)
+      *> loses nothing.
+01  WS-AUDIT-RECORD.
+    05  WS-AUDIT-ORIGINAL PIC S9(5).
+    05  WS-AUDIT-INTERMEDIATE PIC X(5).
+    05  WS-AUDIT-FINAL PIC S9(5).
+    05  WS-AUDIT-RETURN-CODE PIC 9(1).
+    05  WS-AUDIT-PROGRAM PIC X(8).
+    05  WS-AUDIT-TIMESTAMP PIC X(26).
