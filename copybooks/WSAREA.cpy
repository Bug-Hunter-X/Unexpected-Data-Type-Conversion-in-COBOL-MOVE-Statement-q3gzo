@@ -0,0 +1,10 @@
+      *> WSAREA.cpy
+      *> Standard numeric / alphanumeric-shadow / numeric-back layout
+      *> used by every program that round-trips an unsigned 9(5) value
+      *> through an alphanumeric stage field (screen buffers, report
+      *> lines, sort keys, etc). See programs/WSNCONV.cob for the
+      *> shared conversion routine built around this layout.
+01  WS-AREA.
+    05  WS-NUMBER PIC 9(5) VALUE 99999.
+    05  WS-NUMBER-X PIC X(5).
+    05  WS-NUMBER-Y PIC 9(5).
