@@ -0,0 +1,8 @@
+      *> WSEXCP.cpy
+      *> Flagged-exception record for WS-NUMBER-X values that failed
+      *> the NUMERIC-class guard in WSNCONV, or that a later drift
+      *> report found did not re-convert cleanly.
+01  WSEXCP-RECORD.
+    05  WSEXCP-NUMBER PIC 9(5).
+    05  WSEXCP-NUMBER-X PIC X(5).
+    05  WSEXCP-REASON PIC X(30).
