@@ -0,0 +1,8 @@
+      *> WSBATOUT.cpy
+      *> Output record for the batch conversion job WSNBATCH.cob.
+01  WS-BATCH-OUT-RECORD.
+    05  WS-BATCH-OUT-KEY PIC 9(5).
+    05  WS-BATCH-OUT-NUMBER PIC 9(5).
+    05  WS-BATCH-OUT-NUMBER-X PIC X(5).
+    05  WS-BATCH-OUT-NUMBER-Y PIC 9(5).
+    05  WS-BATCH-OUT-RETURN-CODE PIC 9(1).
