@@ -0,0 +1,10 @@
+      *> WSMNTREC.cpy
+      *> Indexed maintenance file record for WSNMAINT.cob - the
+      *> operator-facing side of the data-type-drift report. One
+      *> record per WS-AREA-style key the operator can look up,
+      *> inspect, correct, and re-run through the shared conversion.
+01  WS-MAINT-RECORD.
+    05  WS-MAINT-KEY PIC 9(5).
+    05  WS-MAINT-NUMBER PIC 9(5).
+    05  WS-MAINT-NUMBER-X PIC X(5).
+    05  WS-MAINT-NUMBER-Y PIC 9(5).
