@@ -0,0 +1,10 @@
+      *> WSAREAP.cpy
+      *> Packed-decimal variant of WSAREA.cpy for high-volume batch
+      *> runs: WS-NUMBER-P-Y is COMP-3 instead of DISPLAY, which costs
+      *> 3 bytes instead of 5 and is cheaper for the runtime to operate
+      *> on in arithmetic. See programs/WSNCONVP.cob for the conversion
+      *> logic that populates it from the alphanumeric stage field.
+01  WS-AREA-P.
+    05  WS-NUMBER-P PIC 9(5).
+    05  WS-NUMBER-P-X PIC X(5).
+    05  WS-NUMBER-P-Y PIC S9(5) COMP-3.
