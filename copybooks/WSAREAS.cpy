@@ -0,0 +1,9 @@
+      *> WSAREAS.cpy
+      *> Signed variant of WSAREA.cpy for downstream uses of this
+      *> pattern that need negative adjustment values. WS-NUMBER-S-X
+      *> carries the overpunched sign byte through the alphanumeric
+      *> stage the same way the unsigned WS-AREA carries plain digits.
+01  WS-AREA-S.
+    05  WS-NUMBER-S PIC S9(5).
+    05  WS-NUMBER-S-X PIC X(5).
+    05  WS-NUMBER-S-Y PIC S9(5).
