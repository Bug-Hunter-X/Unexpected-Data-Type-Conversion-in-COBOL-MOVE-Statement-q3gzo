@@ -0,0 +1,9 @@
+      *> WSDRFREC.cpy
+      *> One record of a file using the WS-AREA-style layout: a key,
+      *> the original numeric value, and its alphanumeric shadow
+      *> field as it actually sits on disk today (possibly already
+      *> drifted from the unguarded MOVE bug). Read by WSNDRIFT.cob.
+01  WS-DRIFT-RECORD.
+    05  WS-DRIFT-KEY PIC 9(5).
+    05  WS-DRIFT-NUMBER PIC 9(5).
+    05  WS-DRIFT-NUMBER-X PIC X(5).
