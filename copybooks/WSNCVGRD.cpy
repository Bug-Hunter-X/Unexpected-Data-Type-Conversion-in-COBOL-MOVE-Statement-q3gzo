@@ -0,0 +1,19 @@
+      *> WSNCVGRD.cpy
+      *> Shared NUMERIC-class guard and convert-back logic for the
+      *> WSNCONV family (WSNCONV/WSNCONVS/WSNCONVP - req 000). Each
+      *> variant stringifies its own LS-NUMBER into its own alphanumeric
+      *> stage field first, then COPY REPLACING's this in with its own
+      *> test field, target field and return-code field so the guard
+      *> itself only has to be fixed in one place.
+      *>
+      *> Word REPLACING (not pseudo-text ==...==) on purpose - this
+      *> build's free-format parser segfaults on multi-token pseudo-text
+      *> REPLACING; TEST-FIELD/TARGET-FIELD/RC-FIELD are plain COBOL
+      *> words so single-identifier word replacement applies cleanly.
+      if TEST-FIELD is numeric
+          move TEST-FIELD to TARGET-FIELD
+          move 0 to RC-FIELD
+      else
+          move zeros to TARGET-FIELD
+          move 4 to RC-FIELD
+      end-if
