@@ -0,0 +1,8 @@
+      *> WSBATREC.cpy
+      *> Input record for the batch conversion job WSNBATCH.cob: a
+      *> key (assumed ascending in the input file, which is what lets
+      *> checkpoint/restart work by simple key comparison) and the
+      *> WS-NUMBER value to run through the shared conversion.
+01  WS-BATCH-RECORD.
+    05  WS-BATCH-KEY PIC 9(5).
+    05  WS-BATCH-NUMBER PIC 9(5).
