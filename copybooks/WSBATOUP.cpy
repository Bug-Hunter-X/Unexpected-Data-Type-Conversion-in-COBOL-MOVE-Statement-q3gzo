@@ -0,0 +1,12 @@
+      *> WSBATOUP.cpy
+      *> Packed-decimal counterpart to WSBATOUT.cpy - output record for
+      *> the packed-decimal batch driver WSNBCHP.cob (req 006/007).
+      *> WS-BATCH-OUT-P-NUMBER-Y is COMP-3, 3 bytes instead of 5, the
+      *> same win WSAREAP.cpy gives a single conversion, now realized
+      *> over a whole batch run.
+01  WS-BATCH-OUT-P-RECORD.
+    05  WS-BATCH-OUT-P-KEY PIC 9(5).
+    05  WS-BATCH-OUT-P-NUMBER PIC 9(5).
+    05  WS-BATCH-OUT-P-NUMBER-X PIC X(5).
+    05  WS-BATCH-OUT-P-NUMBER-Y PIC S9(5) COMP-3.
+    05  WS-BATCH-OUT-P-RETURN-CODE PIC 9(1).
