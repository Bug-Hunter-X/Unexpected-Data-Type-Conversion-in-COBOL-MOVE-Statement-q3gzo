@@ -0,0 +1,132 @@
+      *> WSNWIDEN - controlled migration utility that widens WS-NUMBER
+      *> from PIC 9(5) to PIC 9(9). Reads the old 5-digit layout,
+      *> writes the widened layout, and produces a before/after
+      *> crosswalk report so the migration can be proven lossless -
+      *> no ID collided and no value got truncated.
+      *>
+      *> WIDEIN is not assumed to arrive sorted - it is SORTed on
+      *> WS-OLD-NUMBER before the crosswalk pass so that duplicate
+      *> WS-OLD-NUMBER values (the ID/sequence-counter field this
+      *> migration exists to widen, which may have already wrapped and
+      *> collided at the old PIC 9(5) ceiling before migration) land
+      *> adjacent to each other and get flagged as source collisions
+      *> regardless of the order they showed up in the input file.
+      *> WIDEOUT/WIDERPT therefore come out in WS-OLD-NUMBER order
+      *> rather than original input order; nothing downstream depends
+      *> on positional correspondence to WIDEIN.
+identification division.
+program-id. WSNWIDEN.
+
+environment division.
+configuration section.
+input-output section.
+file-control.
+    select WIDEN-IN assign to "WIDEIN"
+        organization is line sequential.
+    select WIDEN-OUT assign to "WIDEOUT"
+        organization is line sequential.
+    select WIDEN-RPT assign to "WIDERPT"
+        organization is line sequential.
+    select SORT-WORK assign to "WIDEWRK".
+
+data division.
+file section.
+fd  WIDEN-IN.
+01  FD-OLD-RECORD PIC X(10).
+
+fd  WIDEN-OUT.
+01  FD-NEW-RECORD PIC X(14).
+
+fd  WIDEN-RPT.
+01  FD-RPT-LINE PIC X(80).
+
+sd  SORT-WORK.
+01  SW-OLD-RECORD.
+    05  SW-OLD-KEY PIC 9(5).
+    05  SW-OLD-NUMBER PIC 9(5).
+
+working-storage section.
+copy WSOLDREC.
+copy WSNEWREC.
+
+01  WS-EOF-SWITCH PIC X value 'N'.
+    88  WS-EOF value 'Y'.
+
+01  WS-PREV-NUMBER PIC 9(5) value zeros.
+01  WS-HAVE-PREV PIC X value 'N'.
+    88  WS-HAVE-PREV-KEY value 'Y'.
+
+01  WS-COUNTERS.
+    05  WS-RECORD-COUNT PIC 9(9) value zeros.
+    05  WS-COLLISION-COUNT PIC 9(9) value zeros.
+
+01  WS-RPT-DETAIL.
+    05  FILLER PIC X(6) value 'KEY = '.
+    05  RPT-KEY PIC 9(5).
+    05  FILLER PIC X(4) value ' OLD'.
+    05  RPT-OLD PIC ZZZZ9.
+    05  FILLER PIC X(4) value ' NEW'.
+    05  RPT-NEW PIC ZZZZZZZZ9.
+    05  FILLER PIC X(2) value '  '.
+    05  RPT-STATUS PIC X(20).
+
+01  WS-RPT-SUMMARY.
+    05  FILLER PIC X(20) value 'RECORDS CONVERTED: '.
+    05  RPT-TOTAL PIC ZZZZZZZZ9.
+    05  FILLER PIC X(21) value '  SOURCE COLLISIONS: '.
+    05  RPT-COLLISIONS PIC ZZZZZZZZ9.
+
+procedure division.
+
+0100-MAIN.
+    perform 0200-OPEN-FILES
+    sort SORT-WORK on ascending key SW-OLD-NUMBER
+        using WIDEN-IN
+        output procedure 0300-PROCESS-SORTED
+    perform 0400-WRITE-SUMMARY
+    perform 0900-CLOSE-FILES
+    stop run.
+
+0200-OPEN-FILES.
+    open output WIDEN-OUT
+    open output WIDEN-RPT.
+
+0300-PROCESS-SORTED.
+    perform 0310-RETURN-SORTED
+    perform until WS-EOF
+        perform 0320-PROCESS-ONE-RECORD
+        perform 0310-RETURN-SORTED
+    end-perform.
+
+0310-RETURN-SORTED.
+    return SORT-WORK into WS-OLD-RECORD
+        at end
+            move 'Y' to WS-EOF-SWITCH
+    end-return.
+
+0320-PROCESS-ONE-RECORD.
+    add 1 to WS-RECORD-COUNT
+    move WS-OLD-KEY to WS-NEW-KEY
+    move WS-OLD-NUMBER to WS-NEW-NUMBER
+    move WS-OLD-KEY to RPT-KEY
+    move WS-OLD-NUMBER to RPT-OLD
+    move WS-NEW-NUMBER to RPT-NEW
+    if WS-HAVE-PREV-KEY and WS-OLD-NUMBER = WS-PREV-NUMBER
+        add 1 to WS-COLLISION-COUNT
+        move 'DUPLICATE NUMBER' to RPT-STATUS
+    else
+        move 'WIDENED CLEAN' to RPT-STATUS
+    end-if
+    move WS-OLD-NUMBER to WS-PREV-NUMBER
+    move 'Y' to WS-HAVE-PREV
+    write FD-NEW-RECORD from WS-NEW-RECORD
+    write FD-RPT-LINE from WS-RPT-DETAIL.
+
+0400-WRITE-SUMMARY.
+    move WS-RECORD-COUNT to RPT-TOTAL
+    move WS-COLLISION-COUNT to RPT-COLLISIONS
+    write FD-RPT-LINE from WS-RPT-SUMMARY.
+
+0900-CLOSE-FILES.
+    close WIDEN-OUT
+    close WIDEN-RPT.
