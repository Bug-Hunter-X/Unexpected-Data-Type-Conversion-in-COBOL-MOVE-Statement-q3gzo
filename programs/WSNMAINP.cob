@@ -0,0 +1,26 @@
+      *> WSNMAINP - sample caller exercising the packed-decimal
+      *> conversion path (WSNCONVP / WSAREAP), the batch-volume
+      *> counterpart to WSNMAIN.
+identification division.
+program-id. WSNMAINP.
+
+data division.
+working-storage section.
+copy WSAREAP.
+
+01  WS-RETURN-CODE PIC 9(1) value 0.
+01  WS-CALLER-ID PIC X(8) value 'WSNMAINP'.
+
+procedure division.
+
+0100-MAIN.
+    move 12345 to WS-NUMBER-P
+    call 'WSNCONVP' using WS-NUMBER-P, WS-NUMBER-P-X, WS-NUMBER-P-Y,
+        WS-RETURN-CODE, WS-CALLER-ID
+    if WS-RETURN-CODE = 0
+        display 'WS-NUMBER-P-Y: ' WS-NUMBER-P-Y
+    else
+        display 'CONVERSION FAILED'
+    end-if
+    call 'WSNAUDIT-CLOSE'
+    stop run.
