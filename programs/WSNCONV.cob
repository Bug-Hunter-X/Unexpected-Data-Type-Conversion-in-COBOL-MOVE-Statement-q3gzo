@@ -0,0 +1,60 @@
+      *> WSNCONV - shared WS-NUMBER round-trip conversion subroutine.
+      *>
+      *> Callers pass their own WS-NUMBER / WS-NUMBER-X / WS-NUMBER-Y
+      *> fields (typically COPY WSAREA in the caller) and get back the
+      *> same stringify-then-reconvert behaviour every time, instead of
+      *> every program hand-rolling its own copy of this MOVE pair.
+      *>
+      *> LS-RETURN-CODE comes back 0 when LS-NUMBER-X re-converted
+      *> cleanly, 4 when it did not (spaces/low-values/alpha got into
+      *> the alphanumeric stage field upstream). On a 4, LS-NUMBER-Y is
+      *> set to zero rather than left holding whatever MOVE produced -
+      *> callers must check LS-RETURN-CODE before trusting LS-NUMBER-Y.
+      *>
+      *> LS-CALLER-ID identifies the calling program for the audit
+      *> trail - every round trip through here gets logged via
+      *> WSNAUDIT. Callers should CALL 'WSNAUDIT-CLOSE' before
+      *> STOP RUN to flush and close the audit log.
+      *>
+      *> 0100-CONVERT-NUMBER always re-derives LS-NUMBER-X from
+      *> LS-NUMBER first, so the NUMERIC guard can never see anything
+      *> but a value this routine just freshly stringified itself - it
+      *> cannot catch corruption a caller picked up elsewhere (a screen
+      *> buffer, a report line) before calling in. Entry WSNCONV-X
+      *> skips that re-derivation and runs the guard/convert-back
+      *> directly against whatever the caller already put in
+      *> LS-NUMBER-X, for callers who populated it by some other means.
+identification division.
+program-id. WSNCONV.
+
+data division.
+working-storage section.
+
+linkage section.
+01  LS-NUMBER PIC 9(5).
+01  LS-NUMBER-X PIC X(5).
+01  LS-NUMBER-Y PIC 9(5).
+01  LS-RETURN-CODE PIC 9(1).
+01  LS-CALLER-ID PIC X(8).
+
+procedure division using LS-NUMBER, LS-NUMBER-X, LS-NUMBER-Y,
+        LS-RETURN-CODE, LS-CALLER-ID.
+
+0100-CONVERT-NUMBER.
+    move LS-NUMBER to LS-NUMBER-X
+    perform 0150-GUARD-AND-AUDIT
+    goback.
+
+entry 'WSNCONV-X' using LS-NUMBER, LS-NUMBER-X, LS-NUMBER-Y,
+        LS-RETURN-CODE, LS-CALLER-ID.
+
+0120-CONVERT-NUMBER-X.
+    perform 0150-GUARD-AND-AUDIT
+    goback.
+
+0150-GUARD-AND-AUDIT.
+    COPY WSNCVGRD REPLACING TEST-FIELD BY LS-NUMBER-X
+                             TARGET-FIELD BY LS-NUMBER-Y
+                             RC-FIELD BY LS-RETURN-CODE.
+    call 'WSNAUDIT' using LS-NUMBER, LS-NUMBER-X, LS-NUMBER-Y,
+        LS-RETURN-CODE, LS-CALLER-ID.
