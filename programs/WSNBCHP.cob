@@ -0,0 +1,133 @@
+      *> WSNBCHP - packed-decimal counterpart to WSNBATCH for
+      *> high-volume nightly runs (req 006's stated purpose - "nightly
+      *> batch jobs that do this thousands of times per run" - only
+      *> actually lands on a batch path here; WSNBATCH itself stays on
+      *> the DISPLAY path from req 007 so existing BATCHOUT consumers,
+      *> e.g. WSNEXPRT, are unaffected). Same checkpoint/restart shape
+      *> as WSNBATCH - BATCHOUTP is its own checkpoint, recovered by
+      *> reading it end to end on startup rather than trusting a
+      *> separate checkpoint write that could fall out of step with it
+      *> - but runs every record through WSAREAP/WSNCONVP instead of
+      *> WSAREA/WSNCONV, and writes WSBATOUP-shaped packed output.
+      *>
+      *> BATCHOUTP is ORGANIZATION SEQUENTIAL, not LINE SEQUENTIAL like
+      *> every other file in this family - the packed WS-NUMBER-P-Y
+      *> field can and does contain byte values (including what would
+      *> read as an embedded newline or NUL) that this runtime's LINE
+      *> SEQUENTIAL handler rejects outright (status 71, "invalid data
+      *> in LINE SEQUENTIAL file"). Binary/packed data needs a binary-
+      *> safe record organization; it is not text and should not be
+      *> treated as a line of it.
+identification division.
+program-id. WSNBCHP.
+
+environment division.
+configuration section.
+input-output section.
+file-control.
+    select BATCH-IN assign to "BATCHIN"
+        organization is line sequential.
+    select BATCH-OUT assign to "BATCHOUTP"
+        organization is sequential
+        file status is WS-BATCH-OUT-STATUS.
+
+data division.
+file section.
+fd  BATCH-IN.
+01  FD-BATCH-IN-RECORD PIC X(10).
+
+fd  BATCH-OUT.
+01  FD-BATCH-OUT-RECORD PIC X(19).
+
+working-storage section.
+copy WSBATREC.
+copy WSBATOUP.
+copy WSAREAP.
+
+01  WS-BATCH-OUT-STATUS PIC X(2).
+    88  WS-BATCH-OUT-FOUND value '00'.
+    88  WS-BATCH-OUT-NOT-FOUND value '35'.
+
+01  WS-RESTART-SWITCH PIC X value 'N'.
+    88  WS-RESTART-MODE value 'Y'.
+
+01  WS-SCAN-EOF-SWITCH PIC X value 'N'.
+    88  WS-SCAN-EOF value 'Y'.
+
+01  WS-LAST-CKPT-KEY PIC 9(5) value zeros.
+01  WS-RECORD-COUNT PIC 9(9) value zeros.
+01  WS-SKIPPED-COUNT PIC 9(9) value zeros.
+
+01  WS-EOF-SWITCH PIC X value 'N'.
+    88  WS-EOF value 'Y'.
+
+01  WS-RETURN-CODE PIC 9(1).
+01  WS-CALLER-ID PIC X(8) value 'WSNBCHP'.
+
+procedure division.
+
+0100-MAIN.
+    perform 0150-CHECK-RESTART
+    perform 0200-OPEN-FILES
+    perform 0300-PROCESS-RECORDS until WS-EOF
+    perform 0900-CLOSE-FILES
+    call 'WSNAUDIT-CLOSE'
+    display 'RECORDS CONVERTED: ' WS-RECORD-COUNT
+        ' SKIPPED ON RESTART: ' WS-SKIPPED-COUNT
+    stop run.
+
+0150-CHECK-RESTART.
+    open input BATCH-OUT
+    if WS-BATCH-OUT-FOUND
+        move 'Y' to WS-RESTART-SWITCH
+        perform until WS-SCAN-EOF
+            read BATCH-OUT into WS-BATCH-OUT-P-RECORD
+                at end
+                    move 'Y' to WS-SCAN-EOF-SWITCH
+                not at end
+                    move WS-BATCH-OUT-P-KEY to WS-LAST-CKPT-KEY
+                    add 1 to WS-RECORD-COUNT
+            end-read
+        end-perform
+        close BATCH-OUT
+    end-if.
+
+0200-OPEN-FILES.
+    open input BATCH-IN
+    if WS-RESTART-MODE
+        open extend BATCH-OUT
+    else
+        open output BATCH-OUT
+    end-if
+    perform 0250-READ-BATCH-IN.
+
+0250-READ-BATCH-IN.
+    read BATCH-IN into WS-BATCH-RECORD
+        at end
+            move 'Y' to WS-EOF-SWITCH
+    end-read.
+
+0300-PROCESS-RECORDS.
+    if WS-RESTART-MODE and WS-BATCH-KEY <= WS-LAST-CKPT-KEY
+        add 1 to WS-SKIPPED-COUNT
+    else
+        perform 0350-CONVERT-ONE-RECORD
+    end-if
+    perform 0250-READ-BATCH-IN.
+
+0350-CONVERT-ONE-RECORD.
+    move WS-BATCH-NUMBER to WS-NUMBER-P
+    call 'WSNCONVP' using WS-NUMBER-P, WS-NUMBER-P-X, WS-NUMBER-P-Y,
+        WS-RETURN-CODE, WS-CALLER-ID
+    move WS-BATCH-KEY to WS-BATCH-OUT-P-KEY
+    move WS-NUMBER-P to WS-BATCH-OUT-P-NUMBER
+    move WS-NUMBER-P-X to WS-BATCH-OUT-P-NUMBER-X
+    move WS-NUMBER-P-Y to WS-BATCH-OUT-P-NUMBER-Y
+    move WS-RETURN-CODE to WS-BATCH-OUT-P-RETURN-CODE
+    write FD-BATCH-OUT-RECORD from WS-BATCH-OUT-P-RECORD
+    add 1 to WS-RECORD-COUNT
+    move WS-BATCH-KEY to WS-LAST-CKPT-KEY.
+
+0900-CLOSE-FILES.
+    close BATCH-IN
+    close BATCH-OUT.
