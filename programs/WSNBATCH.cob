@@ -0,0 +1,133 @@
+      *> WSNBATCH - batch driver that runs every record of BATCHIN
+      *> through the shared WSNCONV round trip.
+      *>
+      *> Checkpoint/restart: a separate checkpoint record written after
+      *> each output record is still two non-atomic file operations -
+      *> an abend between the two leaves the "last completed key" lying
+      *> about what is actually in BATCH-OUT, and a restart driven by
+      *> that stale key would reprocess and re-append an already-written
+      *> record (duplicating it, since BATCH-OUT is reopened in EXTEND
+      *> mode). So there is no separate checkpoint file: BATCH-OUT is
+      *> its own checkpoint. If BATCHOUT already exists when the job
+      *> starts, 0150-CHECK-RESTART reads it once end to end to recover
+      *> the key of the last record actually on disk and the count of
+      *> records already converted - that is the single source of truth
+      *> for what "already done" means, so there is no second write that
+      *> can fall out of step with it. Input records whose key is <=
+      *> that recovered key are then skipped (BATCHIN is assumed sorted
+      *> ascending on key, same assumption WSNWIDEN makes). An abend
+      *> partway through therefore costs at most the record in flight
+      *> on rerun, never a duplicate.
+identification division.
+program-id. WSNBATCH.
+
+environment division.
+configuration section.
+input-output section.
+file-control.
+    select BATCH-IN assign to "BATCHIN"
+        organization is line sequential.
+    select BATCH-OUT assign to "BATCHOUT"
+        organization is line sequential
+        file status is WS-BATCH-OUT-STATUS.
+
+data division.
+file section.
+fd  BATCH-IN.
+01  FD-BATCH-IN-RECORD PIC X(10).
+
+fd  BATCH-OUT.
+01  FD-BATCH-OUT-RECORD PIC X(21).
+
+working-storage section.
+copy WSBATREC.
+copy WSBATOUT.
+copy WSAREA.
+
+01  WS-BATCH-OUT-STATUS PIC X(2).
+    88  WS-BATCH-OUT-FOUND value '00'.
+    88  WS-BATCH-OUT-NOT-FOUND value '35'.
+
+01  WS-RESTART-SWITCH PIC X value 'N'.
+    88  WS-RESTART-MODE value 'Y'.
+
+01  WS-SCAN-EOF-SWITCH PIC X value 'N'.
+    88  WS-SCAN-EOF value 'Y'.
+
+01  WS-LAST-CKPT-KEY PIC 9(5) value zeros.
+01  WS-RECORD-COUNT PIC 9(9) value zeros.
+01  WS-SKIPPED-COUNT PIC 9(9) value zeros.
+
+01  WS-EOF-SWITCH PIC X value 'N'.
+    88  WS-EOF value 'Y'.
+
+01  WS-RETURN-CODE PIC 9(1).
+01  WS-CALLER-ID PIC X(8) value 'WSNBATCH'.
+
+procedure division.
+
+0100-MAIN.
+    perform 0150-CHECK-RESTART
+    perform 0200-OPEN-FILES
+    perform 0300-PROCESS-RECORDS until WS-EOF
+    perform 0900-CLOSE-FILES
+    call 'WSNAUDIT-CLOSE'
+    display 'RECORDS CONVERTED: ' WS-RECORD-COUNT
+        ' SKIPPED ON RESTART: ' WS-SKIPPED-COUNT
+    stop run.
+
+0150-CHECK-RESTART.
+    open input BATCH-OUT
+    if WS-BATCH-OUT-FOUND
+        move 'Y' to WS-RESTART-SWITCH
+        perform until WS-SCAN-EOF
+            read BATCH-OUT into WS-BATCH-OUT-RECORD
+                at end
+                    move 'Y' to WS-SCAN-EOF-SWITCH
+                not at end
+                    move WS-BATCH-OUT-KEY to WS-LAST-CKPT-KEY
+                    add 1 to WS-RECORD-COUNT
+            end-read
+        end-perform
+        close BATCH-OUT
+    end-if.
+
+0200-OPEN-FILES.
+    open input BATCH-IN
+    if WS-RESTART-MODE
+        open extend BATCH-OUT
+    else
+        open output BATCH-OUT
+    end-if
+    perform 0250-READ-BATCH-IN.
+
+0250-READ-BATCH-IN.
+    read BATCH-IN into WS-BATCH-RECORD
+        at end
+            move 'Y' to WS-EOF-SWITCH
+    end-read.
+
+0300-PROCESS-RECORDS.
+    if WS-RESTART-MODE and WS-BATCH-KEY <= WS-LAST-CKPT-KEY
+        add 1 to WS-SKIPPED-COUNT
+    else
+        perform 0350-CONVERT-ONE-RECORD
+    end-if
+    perform 0250-READ-BATCH-IN.
+
+0350-CONVERT-ONE-RECORD.
+    move WS-BATCH-NUMBER to WS-NUMBER
+    call 'WSNCONV' using WS-NUMBER, WS-NUMBER-X, WS-NUMBER-Y,
+        WS-RETURN-CODE, WS-CALLER-ID
+    move WS-BATCH-KEY to WS-BATCH-OUT-KEY
+    move WS-NUMBER to WS-BATCH-OUT-NUMBER
+    move WS-NUMBER-X to WS-BATCH-OUT-NUMBER-X
+    move WS-NUMBER-Y to WS-BATCH-OUT-NUMBER-Y
+    move WS-RETURN-CODE to WS-BATCH-OUT-RETURN-CODE
+    write FD-BATCH-OUT-RECORD from WS-BATCH-OUT-RECORD
+    add 1 to WS-RECORD-COUNT
+    move WS-BATCH-KEY to WS-LAST-CKPT-KEY.
+
+0900-CLOSE-FILES.
+    close BATCH-IN
+    close BATCH-OUT.
