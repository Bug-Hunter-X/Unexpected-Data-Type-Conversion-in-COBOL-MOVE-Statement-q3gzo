@@ -0,0 +1,63 @@
+      *> WSNCVSTS - test harness for WSNCONVS. Drives a table of known
+      *> positive/negative values through the signed round trip and
+      *> confirms the sign survives the MOVE to the alphanumeric stage
+      *> and back, instead of getting dropped or misread as unsigned.
+identification division.
+program-id. WSNCVSTS.
+
+data division.
+working-storage section.
+
+01  WS-TEST-VALUES.
+    05  filler pic S9(5) value +12345.
+    05  filler pic S9(5) value -12345.
+    05  filler pic S9(5) value +00001.
+    05  filler pic S9(5) value -00001.
+    05  filler pic S9(5) value +00000.
+    05  filler pic S9(5) value -54321.
+
+01  WS-TEST-TABLE redefines WS-TEST-VALUES.
+    05  WS-TEST-ENTRY pic S9(5) occurs 6 times.
+
+01  WS-IDX pic 9(2) value 1.
+01  WS-PASS-COUNT pic 9(4) value zeros.
+01  WS-FAIL-COUNT pic 9(4) value zeros.
+
+01  WS-LS-NUMBER-S pic S9(5).
+01  WS-LS-NUMBER-S-X pic X(5).
+01  WS-LS-NUMBER-S-Y pic S9(5).
+01  WS-LS-RETURN-CODE pic 9(1).
+01  WS-CALLER-ID pic X(8) value 'WSNCVSTS'.
+
+01  WS-RESULT-LINE.
+    05  filler pic X(10) value 'EXPECTED: '.
+    05  RESULT-EXPECTED pic -(5)9.
+    05  filler pic X(10) value '  ACTUAL: '.
+    05  RESULT-ACTUAL pic -(5)9.
+    05  filler pic X(3) value '   '.
+    05  RESULT-STATUS pic X(4).
+
+procedure division.
+
+0100-MAIN.
+    perform 0200-RUN-TEST varying WS-IDX from 1 by 1
+        until WS-IDX > 6
+    display 'PASSED: ' WS-PASS-COUNT ' FAILED: ' WS-FAIL-COUNT
+    call 'WSNAUDIT-CLOSE'
+    stop run.
+
+0200-RUN-TEST.
+    move WS-TEST-ENTRY (WS-IDX) to WS-LS-NUMBER-S
+    call 'WSNCONVS' using WS-LS-NUMBER-S, WS-LS-NUMBER-S-X,
+        WS-LS-NUMBER-S-Y, WS-LS-RETURN-CODE, WS-CALLER-ID
+    move WS-TEST-ENTRY (WS-IDX) to RESULT-EXPECTED
+    move WS-LS-NUMBER-S-Y to RESULT-ACTUAL
+    if WS-LS-RETURN-CODE = 0
+            and WS-LS-NUMBER-S-Y = WS-TEST-ENTRY (WS-IDX)
+        move 'PASS' to RESULT-STATUS
+        add 1 to WS-PASS-COUNT
+    else
+        move 'FAIL' to RESULT-STATUS
+        add 1 to WS-FAIL-COUNT
+    end-if
+    display WS-RESULT-LINE.
