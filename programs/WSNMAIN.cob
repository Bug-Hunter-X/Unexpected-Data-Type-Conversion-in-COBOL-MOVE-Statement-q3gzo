@@ -0,0 +1,53 @@
+      *> WSNMAIN - sample caller showing the WS-AREA pattern driven
+      *> through the shared WSNCONV subroutine instead of an inline
+      *> MOVE pair. New programs that need this conversion should
+      *> follow this shape: COPY WSAREA, then CALL 'WSNCONV', then
+      *> check LS-RETURN-CODE before trusting WS-NUMBER-Y.
+      *>
+      *> 0300-DEMO-EXTERNALLY-POPULATED-X shows the other half of the
+      *> pattern: CALL 'WSNCONV-X' for a caller (screen buffer, report
+      *> line) that already has its own value sitting in WS-NUMBER-X
+      *> and wants the NUMERIC guard run against it directly, without
+      *> WSNCONV's normal entry overwriting it first from WS-NUMBER.
+identification division.
+program-id. WSNMAIN.
+
+data division.
+working-storage section.
+copy WSAREA.
+copy WSEXCP.
+
+01  WS-RETURN-CODE PIC 9(1) value 0.
+01  WS-EXCEPTION-COUNT PIC 9(9) value 0.
+01  WS-CALLER-ID PIC X(8) value 'WSNMAIN'.
+
+procedure division.
+
+0100-MAIN.
+    call 'WSNCONV' using WS-NUMBER, WS-NUMBER-X, WS-NUMBER-Y,
+        WS-RETURN-CODE, WS-CALLER-ID
+    if WS-RETURN-CODE not = 0
+        perform 0200-LOG-EXCEPTION
+    else
+        display 'WS-NUMBER-Y: ' WS-NUMBER-Y
+    end-if
+    perform 0300-DEMO-EXTERNALLY-POPULATED-X
+    call 'WSNAUDIT-CLOSE'
+    stop run.
+
+0200-LOG-EXCEPTION.
+    add 1 to WS-EXCEPTION-COUNT
+    move WS-NUMBER to WSEXCP-NUMBER
+    move WS-NUMBER-X to WSEXCP-NUMBER-X
+    move 'WS-NUMBER-X NOT NUMERIC' to WSEXCP-REASON
+    display 'EXCEPTION: ' WSEXCP-RECORD.
+
+0300-DEMO-EXTERNALLY-POPULATED-X.
+    move spaces to WS-NUMBER-X
+    call 'WSNCONV-X' using WS-NUMBER, WS-NUMBER-X, WS-NUMBER-Y,
+        WS-RETURN-CODE, WS-CALLER-ID
+    if WS-RETURN-CODE not = 0
+        perform 0200-LOG-EXCEPTION
+    else
+        display 'WS-NUMBER-Y: ' WS-NUMBER-Y
+    end-if.
