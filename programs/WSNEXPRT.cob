@@ -0,0 +1,121 @@
+      *> WSNEXPRT - extract routine for downstream systems that cannot
+      *> read our WS-AREA-style fixed-width records. Reads the
+      *> post-conversion output produced by WSNBATCH (see WSBATOUT.cpy)
+      *> and writes out just the key and the validated WS-NUMBER-Y
+      *> value as CSV or JSON - the alphanumeric intermediate stage
+      *> never appears in the extract. Records whose conversion
+      *> return code was not 0 are skipped; only validated data goes
+      *> downstream.
+      *>
+      *> Output format is selected with the command-line argument CSV
+      *> or JSON (default CSV if none given, case-insensitive). WS-FORMAT
+      *> is normalized to upper case once in 0100-MAIN immediately after
+      *> the ACCEPT, and every later check (the CSV header in 0100-MAIN,
+      *> the body format in 0400-WRITE-EXTRACT-LINE) reads that same
+      *> normalized value - anything other than CSV or JSON is rejected
+      *> back to CSV explicitly rather than silently falling into the
+      *> CSV body branch with no header.
+identification division.
+program-id. WSNEXPRT.
+
+environment division.
+configuration section.
+input-output section.
+file-control.
+    select EXPRT-IN assign to "EXPRTIN"
+        organization is line sequential.
+    select EXPRT-OUT assign to "EXPRTOUT"
+        organization is line sequential.
+
+data division.
+file section.
+fd  EXPRT-IN.
+01  FD-EXPRT-IN-RECORD PIC X(21).
+
+fd  EXPRT-OUT.
+01  FD-EXPRT-OUT-LINE PIC X(80).
+
+working-storage section.
+copy WSBATOUT.
+
+01  WS-FORMAT PIC X(4) value 'CSV'.
+
+01  WS-EOF-SWITCH PIC X value 'N'.
+    88  WS-EOF value 'Y'.
+
+01  WS-EXPORTED-COUNT PIC 9(9) value zeros.
+01  WS-SKIPPED-COUNT PIC 9(9) value zeros.
+
+01  WS-CSV-LINE.
+    05  CSV-KEY PIC 9(5).
+    05  FILLER PIC X(1) value ','.
+    05  CSV-NUMBER-Y PIC 9(5).
+
+01  WS-JSON-KEY-EDIT PIC Z(4)9.
+01  WS-JSON-NUMBER-Y-EDIT PIC Z(4)9.
+
+procedure division.
+
+0100-MAIN.
+    accept WS-FORMAT from command-line
+    move function upper-case(WS-FORMAT) to WS-FORMAT
+    if WS-FORMAT = spaces
+        move 'CSV' to WS-FORMAT
+    end-if
+    if WS-FORMAT not = 'CSV' and WS-FORMAT not = 'JSON'
+        display 'UNKNOWN FORMAT ''' WS-FORMAT ''' - DEFAULTING TO CSV'
+        move 'CSV' to WS-FORMAT
+    end-if
+    perform 0200-OPEN-FILES
+    if WS-FORMAT = 'CSV'
+        move 'KEY,WS_NUMBER_Y' to FD-EXPRT-OUT-LINE
+        write FD-EXPRT-OUT-LINE
+    end-if
+    perform 0300-PROCESS-RECORDS until WS-EOF
+    perform 0900-CLOSE-FILES
+    display 'EXPORTED: ' WS-EXPORTED-COUNT
+        ' SKIPPED (NOT CLEAN): ' WS-SKIPPED-COUNT
+    stop run.
+
+0200-OPEN-FILES.
+    open input EXPRT-IN
+    open output EXPRT-OUT
+    perform 0250-READ-EXPRT-IN.
+
+0250-READ-EXPRT-IN.
+    read EXPRT-IN into WS-BATCH-OUT-RECORD
+        at end
+            move 'Y' to WS-EOF-SWITCH
+    end-read.
+
+0300-PROCESS-RECORDS.
+    if WS-BATCH-OUT-RETURN-CODE = 0
+        perform 0400-WRITE-EXTRACT-LINE
+        add 1 to WS-EXPORTED-COUNT
+    else
+        add 1 to WS-SKIPPED-COUNT
+    end-if
+    perform 0250-READ-EXPRT-IN.
+
+0400-WRITE-EXTRACT-LINE.
+    if WS-FORMAT = 'JSON'
+        move WS-BATCH-OUT-KEY to WS-JSON-KEY-EDIT
+        move WS-BATCH-OUT-NUMBER-Y to WS-JSON-NUMBER-Y-EDIT
+        move spaces to FD-EXPRT-OUT-LINE
+        string '{"key":' delimited by size
+            function trim(WS-JSON-KEY-EDIT) delimited by size
+            ',"wsNumberY":' delimited by size
+            function trim(WS-JSON-NUMBER-Y-EDIT) delimited by size
+            '}' delimited by size
+            into FD-EXPRT-OUT-LINE
+        end-string
+        write FD-EXPRT-OUT-LINE
+    else
+        move WS-BATCH-OUT-KEY to CSV-KEY
+        move WS-BATCH-OUT-NUMBER-Y to CSV-NUMBER-Y
+        write FD-EXPRT-OUT-LINE from WS-CSV-LINE
+    end-if.
+
+0900-CLOSE-FILES.
+    close EXPRT-IN
+    close EXPRT-OUT.
