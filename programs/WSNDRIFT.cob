@@ -0,0 +1,110 @@
+      *> WSNDRIFT - data-type-drift report. Reads a file of WS-AREA
+      *> style records and checks whether the alphanumeric shadow
+      *> field (WS-DRIFT-NUMBER-X) still re-converts cleanly back to
+      *> the original numeric value (WS-DRIFT-NUMBER). Every record
+      *> where it does not is exactly a place the old unguarded
+      *> MOVE WS-NUMBER-X TO WS-NUMBER-Y bug already damaged data.
+      *>
+      *> The NUMERIC-class guard itself is COPY WSNCVGRD (req 000) -
+      *> the same shared guard WSNCONV/WSNCONVS/WSNCONVP use - so this
+      *> report can't drift out of sync with how a real conversion
+      *> decides clean vs. not.
+identification division.
+program-id. WSNDRIFT.
+
+environment division.
+configuration section.
+input-output section.
+file-control.
+    select DRIFT-IN assign to "DRIFTIN"
+        organization is line sequential.
+    select DRIFT-RPT assign to "DRIFTRPT"
+        organization is line sequential.
+
+data division.
+file section.
+fd  DRIFT-IN.
+01  FD-DRIFT-RECORD PIC X(15).
+
+fd  DRIFT-RPT.
+01  FD-RPT-LINE PIC X(80).
+
+working-storage section.
+copy WSDRFREC.
+
+01  WS-EOF-SWITCH PIC X value 'N'.
+    88  WS-EOF value 'Y'.
+
+01  WS-CHECK-Y PIC 9(5).
+01  WS-CONVERT-RC PIC 9(1).
+
+01  WS-COUNTERS.
+    05  WS-CLEAN-COUNT PIC 9(9) value zeros.
+    05  WS-DRIFT-COUNT PIC 9(9) value zeros.
+
+01  WS-RPT-DETAIL.
+    05  FILLER PIC X(6) value 'KEY = '.
+    05  RPT-KEY PIC 9(5).
+    05  FILLER PIC X(10) value ' NUMBER = '.
+    05  RPT-NUMBER PIC ZZZZ9.
+    05  FILLER PIC X(12) value ' NUMBER-X = '.
+    05  RPT-NUMBER-X PIC X(5).
+    05  FILLER PIC X(2) value '  '.
+    05  RPT-STATUS PIC X(24).
+
+01  WS-RPT-SUMMARY.
+    05  FILLER PIC X(14) value 'CLEAN RECORDS '.
+    05  RPT-CLEAN PIC ZZZZZZZZ9.
+    05  FILLER PIC X(18) value '  DRIFTED RECORDS '.
+    05  RPT-DRIFT PIC ZZZZZZZZ9.
+
+procedure division.
+
+0100-MAIN.
+    perform 0200-OPEN-FILES
+    perform 0300-PROCESS-RECORDS until WS-EOF
+    perform 0400-WRITE-SUMMARY
+    perform 0900-CLOSE-FILES
+    stop run.
+
+0200-OPEN-FILES.
+    open input DRIFT-IN
+    open output DRIFT-RPT
+    perform 0250-READ-DRIFT.
+
+0250-READ-DRIFT.
+    read DRIFT-IN into WS-DRIFT-RECORD
+        at end
+            move 'Y' to WS-EOF-SWITCH
+    end-read.
+
+0300-PROCESS-RECORDS.
+    move WS-DRIFT-KEY to RPT-KEY
+    move WS-DRIFT-NUMBER to RPT-NUMBER
+    move WS-DRIFT-NUMBER-X to RPT-NUMBER-X
+    COPY WSNCVGRD REPLACING TEST-FIELD BY WS-DRIFT-NUMBER-X
+                             TARGET-FIELD BY WS-CHECK-Y
+                             RC-FIELD BY WS-CONVERT-RC.
+    if WS-CONVERT-RC = 0
+        if WS-CHECK-Y = WS-DRIFT-NUMBER
+            add 1 to WS-CLEAN-COUNT
+        else
+            add 1 to WS-DRIFT-COUNT
+            move 'DRIFTED - VALUE MISMATCH' to RPT-STATUS
+            write FD-RPT-LINE from WS-RPT-DETAIL
+        end-if
+    else
+        add 1 to WS-DRIFT-COUNT
+        move 'DRIFTED - NOT NUMERIC' to RPT-STATUS
+        write FD-RPT-LINE from WS-RPT-DETAIL
+    end-if
+    perform 0250-READ-DRIFT.
+
+0400-WRITE-SUMMARY.
+    move WS-CLEAN-COUNT to RPT-CLEAN
+    move WS-DRIFT-COUNT to RPT-DRIFT
+    write FD-RPT-LINE from WS-RPT-SUMMARY.
+
+0900-CLOSE-FILES.
+    close DRIFT-IN
+    close DRIFT-RPT.
