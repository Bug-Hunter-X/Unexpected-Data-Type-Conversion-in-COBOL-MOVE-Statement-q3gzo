@@ -0,0 +1,90 @@
+      *> WSNAUDIT - writes one audit-trail record for a WS-NUMBER
+      *> round trip. Called by WSNCONV and WSNCONVS after every
+      *> conversion so there is always a record of exactly what value
+      *> passed through the alphanumeric stage and whether it matched
+      *> on the way back out.
+      *>
+      *> The log file is opened once and left open across calls
+      *> (WORKING-STORAGE state persists between CALLs to the same
+      *> subprogram). Callers should CALL 'WSNAUDIT-CLOSE' before
+      *> STOP RUN so the final buffered records are flushed and the
+      *> file closed.
+identification division.
+program-id. WSNAUDIT.
+
+environment division.
+input-output section.
+file-control.
+    select AUDIT-LOG assign to "AUDITLOG"
+        organization is line sequential
+        file status is WS-AUDIT-FILE-STATUS.
+
+data division.
+file section.
+fd  AUDIT-LOG.
+01  FD-AUDIT-LINE PIC X(106).
+
+working-storage section.
+copy WSAUDIT.
+
+01  WS-AUDIT-FILE-STATUS PIC X(2).
+    88  WS-FILE-NOT-FOUND value '35'.
+
+01  WS-FILE-OPEN-SWITCH PIC X value 'N'.
+    88  WS-FILE-IS-OPEN value 'Y'.
+
+01  WS-AUDIT-LINE.
+    05  FILLER PIC X(10) value 'ORIGINAL= '.
+    05  RPT-ORIGINAL PIC -(5)9.
+    05  FILLER PIC X(12) value '  INTERMED= '.
+    05  RPT-INTERMEDIATE PIC X(5).
+    05  FILLER PIC X(9) value '  FINAL= '.
+    05  RPT-FINAL PIC -(5)9.
+    05  FILLER PIC X(6) value '  RC= '.
+    05  RPT-RC PIC 9(1).
+    05  FILLER PIC X(11) value '  PROGRAM= '.
+    05  RPT-PROGRAM PIC X(8).
+    05  FILLER PIC X(6) value '  TS= '.
+    05  RPT-TIMESTAMP PIC X(26).
+
+linkage section.
+01  LS-ORIGINAL PIC S9(5).
+01  LS-INTERMEDIATE PIC X(5).
+01  LS-FINAL PIC S9(5).
+01  LS-RETURN-CODE PIC 9(1).
+01  LS-CALLER-ID PIC X(8).
+
+procedure division using LS-ORIGINAL, LS-INTERMEDIATE, LS-FINAL,
+        LS-RETURN-CODE, LS-CALLER-ID.
+
+0100-WRITE-AUDIT.
+    if not WS-FILE-IS-OPEN
+        open extend AUDIT-LOG
+        if WS-FILE-NOT-FOUND
+            open output AUDIT-LOG
+        end-if
+        move 'Y' to WS-FILE-OPEN-SWITCH
+    end-if
+    move LS-ORIGINAL to WS-AUDIT-ORIGINAL
+    move LS-INTERMEDIATE to WS-AUDIT-INTERMEDIATE
+    move LS-FINAL to WS-AUDIT-FINAL
+    move LS-RETURN-CODE to WS-AUDIT-RETURN-CODE
+    move LS-CALLER-ID to WS-AUDIT-PROGRAM
+    move function current-date to WS-AUDIT-TIMESTAMP
+    move WS-AUDIT-ORIGINAL to RPT-ORIGINAL
+    move WS-AUDIT-INTERMEDIATE to RPT-INTERMEDIATE
+    move WS-AUDIT-FINAL to RPT-FINAL
+    move WS-AUDIT-RETURN-CODE to RPT-RC
+    move WS-AUDIT-PROGRAM to RPT-PROGRAM
+    move WS-AUDIT-TIMESTAMP to RPT-TIMESTAMP
+    write FD-AUDIT-LINE from WS-AUDIT-LINE
+    goback.
+
+entry 'WSNAUDIT-CLOSE'.
+
+0200-CLOSE-AUDIT.
+    if WS-FILE-IS-OPEN
+        close AUDIT-LOG
+        move 'N' to WS-FILE-OPEN-SWITCH
+    end-if
+    goback.
