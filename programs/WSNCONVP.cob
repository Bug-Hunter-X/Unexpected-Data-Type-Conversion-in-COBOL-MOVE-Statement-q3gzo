@@ -0,0 +1,54 @@
+      *> WSNCONVP - packed-decimal counterpart to WSNCONV for
+      *> high-volume batch runs. Shares the NUMERIC-class guard with
+      *> WSNCONV/WSNCONVS via COPY WSNCVGRD (req 000), but
+      *> LS-NUMBER-P-Y is COMP-3 rather than DISPLAY - the MOVE from
+      *> the alphanumeric stage field packs it automatically, no
+      *> separate pack step needed.
+      *>
+      *> The audit record always carries DISPLAY numerics (see
+      *> WSAUDIT.cpy), so the packed result is unpacked into a local
+      *> working-storage field before the CALL to WSNAUDIT rather than
+      *> handing WSNAUDIT the raw packed bytes.
+      *>
+      *> As with WSNCONV, 0100-CONVERT-NUMBER always re-derives
+      *> LS-NUMBER-P-X from LS-NUMBER-P first, so the guard can never
+      *> see anything but a value just freshly stringified from a valid
+      *> PIC 9(5). Entry WSNCONVP-X skips that re-derivation and tests
+      *> whatever the caller already put in LS-NUMBER-P-X, for callers
+      *> who populated it by some other means.
+identification division.
+program-id. WSNCONVP.
+
+data division.
+working-storage section.
+01  WS-AUDIT-FINAL-DISPLAY PIC S9(5).
+
+linkage section.
+01  LS-NUMBER-P PIC 9(5).
+01  LS-NUMBER-P-X PIC X(5).
+01  LS-NUMBER-P-Y PIC S9(5) comp-3.
+01  LS-RETURN-CODE PIC 9(1).
+01  LS-CALLER-ID PIC X(8).
+
+procedure division using LS-NUMBER-P, LS-NUMBER-P-X, LS-NUMBER-P-Y,
+        LS-RETURN-CODE, LS-CALLER-ID.
+
+0100-CONVERT-NUMBER.
+    move LS-NUMBER-P to LS-NUMBER-P-X
+    perform 0150-GUARD-AND-AUDIT
+    goback.
+
+entry 'WSNCONVP-X' using LS-NUMBER-P, LS-NUMBER-P-X, LS-NUMBER-P-Y,
+        LS-RETURN-CODE, LS-CALLER-ID.
+
+0120-CONVERT-NUMBER-X.
+    perform 0150-GUARD-AND-AUDIT
+    goback.
+
+0150-GUARD-AND-AUDIT.
+    COPY WSNCVGRD REPLACING TEST-FIELD BY LS-NUMBER-P-X
+                             TARGET-FIELD BY LS-NUMBER-P-Y
+                             RC-FIELD BY LS-RETURN-CODE.
+    move LS-NUMBER-P-Y to WS-AUDIT-FINAL-DISPLAY
+    call 'WSNAUDIT' using LS-NUMBER-P, LS-NUMBER-P-X,
+        WS-AUDIT-FINAL-DISPLAY, LS-RETURN-CODE, LS-CALLER-ID.
