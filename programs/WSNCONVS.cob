@@ -0,0 +1,65 @@
+      *> WSNCONVS - signed counterpart to WSNCONV.
+      *>
+      *> A plain MOVE of a signed DISPLAY numeric straight into an
+      *> alphanumeric field de-edits it per the COBOL MOVE rules - the
+      *> receiving alphanumeric gets the absolute value, and the sign
+      *> is simply gone. That is the trap this routine exists to avoid:
+      *> LS-NUMBER-S-RAW redefines LS-NUMBER-S so we copy its true
+      *> storage bytes (sign still overpunched into the low-order
+      *> digit's zone) into LS-NUMBER-S-X with an alphanumeric-to-
+      *> alphanumeric MOVE, which is a straight byte copy. The class
+      *> test and the convert-back then both go through
+      *> LS-NUMBER-S-X-NUM, the PIC S9(5) redefinition of that same
+      *> X(5) storage, because an overpunched negative value does not
+      *> test NUMERIC as plain alphanumeric - only the signed numeric
+      *> view of the identical bytes decodes it correctly. The guard
+      *> and convert-back itself is shared with WSNCONV/WSNCONVP via
+      *> COPY WSNCVGRD (req 000) - only the field being stringified
+      *> differs per variant.
+      *>
+      *> LS-CALLER-ID identifies the calling program for the audit
+      *> trail written via WSNAUDIT on every round trip. Callers
+      *> should CALL 'WSNAUDIT-CLOSE' before STOP RUN to flush it.
+      *>
+      *> As with WSNCONV, 0100-CONVERT-NUMBER always re-derives
+      *> LS-NUMBER-S-X from LS-NUMBER-S-RAW first, so the guard can
+      *> never see anything but a value just freshly copied from a
+      *> valid PIC S9(5). Entry WSNCONVS-X skips that re-derivation and
+      *> tests whatever the caller already put in LS-NUMBER-S-X, for
+      *> callers who populated it by some other means.
+identification division.
+program-id. WSNCONVS.
+
+data division.
+working-storage section.
+
+linkage section.
+01  LS-NUMBER-S PIC S9(5).
+01  LS-NUMBER-S-RAW redefines LS-NUMBER-S PIC X(5).
+01  LS-NUMBER-S-X PIC X(5).
+01  LS-NUMBER-S-X-NUM redefines LS-NUMBER-S-X PIC S9(5).
+01  LS-NUMBER-S-Y PIC S9(5).
+01  LS-RETURN-CODE PIC 9(1).
+01  LS-CALLER-ID PIC X(8).
+
+procedure division using LS-NUMBER-S, LS-NUMBER-S-X, LS-NUMBER-S-Y,
+        LS-RETURN-CODE, LS-CALLER-ID.
+
+0100-CONVERT-NUMBER.
+    move LS-NUMBER-S-RAW to LS-NUMBER-S-X
+    perform 0150-GUARD-AND-AUDIT
+    goback.
+
+entry 'WSNCONVS-X' using LS-NUMBER-S, LS-NUMBER-S-X, LS-NUMBER-S-Y,
+        LS-RETURN-CODE, LS-CALLER-ID.
+
+0120-CONVERT-NUMBER-X.
+    perform 0150-GUARD-AND-AUDIT
+    goback.
+
+0150-GUARD-AND-AUDIT.
+    COPY WSNCVGRD REPLACING TEST-FIELD BY LS-NUMBER-S-X-NUM
+                             TARGET-FIELD BY LS-NUMBER-S-Y
+                             RC-FIELD BY LS-RETURN-CODE.
+    call 'WSNAUDIT' using LS-NUMBER-S, LS-NUMBER-S-X, LS-NUMBER-S-Y,
+        LS-RETURN-CODE, LS-CALLER-ID.
