@@ -0,0 +1,102 @@
+      *> WSNMAINT - operator maintenance screen for bad WS-NUMBER-X
+      *> values. Looks a record up by key, shows WS-NUMBER,
+      *> WS-NUMBER-X and WS-NUMBER-Y side by side, lets the operator
+      *> key in a corrected WS-NUMBER, and re-runs it through the same
+      *> CALL 'WSNCONV' every batch program uses before REWRITE-ing
+      *> the record - no raw data-tool edits to the file.
+      *>
+      *> This runtime has no BMS/CICS and no extended screen I/O, so
+      *> the "screen" is the classic ACCEPT/DISPLAY console dialog.
+      *> MAINTFIL is organized RELATIVE, keyed on WS-MAINT-KEY itself -
+      *> records are loaded one per relative slot matching their key.
+identification division.
+program-id. WSNMAINT.
+
+environment division.
+configuration section.
+input-output section.
+file-control.
+    select MAINT-FILE assign to "MAINTFIL"
+        organization is relative
+        access mode is dynamic
+        relative key is WS-REL-KEY
+        file status is WS-MAINT-STATUS.
+
+data division.
+file section.
+fd  MAINT-FILE.
+copy WSMNTREC.
+
+working-storage section.
+copy WSAREA.
+
+01  WS-REL-KEY PIC 9(5).
+01  WS-MAINT-STATUS PIC X(2).
+    88  WS-MAINT-FOUND value '00'.
+
+01  WS-NEW-NUMBER PIC 9(5) value zeros.
+
+01  WS-DONE-SWITCH PIC X value 'N'.
+    88  WS-DONE value 'Y'.
+
+01  WS-RETURN-CODE PIC 9(1).
+01  WS-CALLER-ID PIC X(8) value 'WSNMAINT'.
+
+procedure division.
+
+0100-MAIN.
+    perform 0200-OPEN-FILE
+    if WS-MAINT-FOUND
+        perform 0300-MAINT-LOOP until WS-DONE
+        perform 0900-CLOSE-FILE
+    end-if
+    call 'WSNAUDIT-CLOSE'
+    stop run.
+
+0200-OPEN-FILE.
+    open i-o MAINT-FILE
+    if not WS-MAINT-FOUND
+        display 'MAINTFIL NOT AVAILABLE, STATUS: ' WS-MAINT-STATUS
+    end-if.
+
+0300-MAINT-LOOP.
+    display 'WS-NUMBER MAINTENANCE - LOOKUP'
+    display 'ENTER KEY (00000 TO EXIT): ' with no advancing
+    accept WS-REL-KEY
+    if WS-REL-KEY = zeros
+        move 'Y' to WS-DONE-SWITCH
+    else
+        perform 0400-LOOKUP-AND-EDIT
+    end-if.
+
+0400-LOOKUP-AND-EDIT.
+    read MAINT-FILE
+        invalid key
+            display 'RECORD NOT FOUND FOR THAT KEY'
+        not invalid key
+            perform 0500-EDIT-RECORD
+    end-read.
+
+0500-EDIT-RECORD.
+    display 'WS-NUMBER MAINTENANCE - DETAIL'
+    display 'KEY          : ' WS-MAINT-KEY
+    display 'WS-NUMBER    : ' WS-MAINT-NUMBER
+    display 'WS-NUMBER-X  : ' WS-MAINT-NUMBER-X
+    display 'WS-NUMBER-Y  : ' WS-MAINT-NUMBER-Y
+    display 'CORRECTED WS-NUMBER (00000 = NO CHANGE): '
+        with no advancing
+    move zeros to WS-NEW-NUMBER
+    accept WS-NEW-NUMBER
+    if WS-NEW-NUMBER not = zeros
+        move WS-NEW-NUMBER to WS-NUMBER
+        call 'WSNCONV' using WS-NUMBER, WS-NUMBER-X, WS-NUMBER-Y,
+            WS-RETURN-CODE, WS-CALLER-ID
+        move WS-NUMBER to WS-MAINT-NUMBER
+        move WS-NUMBER-X to WS-MAINT-NUMBER-X
+        move WS-NUMBER-Y to WS-MAINT-NUMBER-Y
+        rewrite WS-MAINT-RECORD
+        display 'RECORD UPDATED. WS-NUMBER-Y NOW: ' WS-MAINT-NUMBER-Y
+    end-if.
+
+0900-CLOSE-FILE.
+    close MAINT-FILE.
